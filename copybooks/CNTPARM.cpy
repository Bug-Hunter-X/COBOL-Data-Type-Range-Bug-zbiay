@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  CNTPARM.CPY
+      *  DAILY CONTROL PARAMETER RECORD FOR THE CNT100 FAMILY OF
+      *  TRANSACTION-COUNTING PROGRAMS.  ONE RECORD IS READ AT THE
+      *  START OF EACH RUN SO OPERATIONS CAN ADJUST THE ALERT
+      *  THRESHOLD AND THE OVERFLOW CAP WITHOUT A RECOMPILE.
+      *
+      *  MAINTENANCE HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------  ----  ----------------------------------------
+      *  2026-08-09  RDH  ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  CNT-PARM-RECORD.
+           05  CNT-PARM-ALERT-THRESHOLD      PIC 9(05).
+           05  CNT-PARM-OVERFLOW-CAP         PIC 9(05).
+           05  FILLER                        PIC X(70).
