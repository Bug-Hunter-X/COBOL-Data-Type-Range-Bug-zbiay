@@ -0,0 +1,27 @@
+      ******************************************************************
+      *  CNTVSAM.CPY
+      *  DAILY CAPPED-TOTAL RECORD PUBLISHED TO THE VSAM KSDS KEYED
+      *  BY RUN DATE SO OTHER BATCH JOBS CAN READ "TODAY'S"
+      *  TRANSACTION COUNTS WITH A KEYED READ INSTEAD OF RE-DERIVING
+      *  THEM THEMSELVES.  ONE RECORD PER RUN DATE CARRIES THE
+      *  WS-AREA-2/WS-AREA-3 PAIR FOR EVERY TRANSACTION CATEGORY.
+      *
+      *  MAINTENANCE HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------  ----  ----------------------------------------
+      *  2026-08-09  RDH  ORIGINAL COPYBOOK.
+      *  2026-08-09  RDH  CNT-VSAM-AREA-2/CNT-VSAM-AREA-3 REPLACED
+      *                   WITH AN OCCURS TABLE SO ONE RECORD PER RUN
+      *                   DATE CAN CARRY EVERY TRANSACTION CATEGORY.
+      *  2026-08-09  RDH  CNT-VSAM-AREA-2 WIDENED TO PIC 9(09) TO
+      *                   MATCH CNT-CAT-AREA-2.  CNT-VSAM-AREA-3 STAYS
+      *                   PIC 9(05) BECAUSE IT IS NEVER ALLOWED ABOVE
+      *                   THE OVERFLOW CAP.
+      ******************************************************************
+       01  CNT-VSAM-RECORD.
+           05  CNT-VSAM-RUN-DATE              PIC 9(08).
+           05  CNT-VSAM-CAT-ENTRY OCCURS 3 TIMES.
+               10  CNT-VSAM-CATEGORY          PIC X(01).
+               10  CNT-VSAM-AREA-2            PIC 9(09).
+               10  CNT-VSAM-AREA-3            PIC 9(05).
+           05  FILLER                         PIC X(27).
