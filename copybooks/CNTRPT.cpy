@@ -0,0 +1,52 @@
+      ******************************************************************
+      *  CNTRPT.CPY
+      *  END-OF-RUN SUMMARY REPORT LINE LAYOUTS FOR THE CNT100 FAMILY
+      *  OF TRANSACTION-COUNTING PROGRAMS.  THE HEADER LINE AND THE
+      *  DETAIL LINE ARE ALTERNATE VIEWS OF THE SAME 80-BYTE PRINT
+      *  LINE WRITTEN TO RPTFILE.  ONE DETAIL LINE IS WRITTEN PER
+      *  TRANSACTION CATEGORY.
+      *
+      *  MAINTENANCE HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------  ----  ----------------------------------------
+      *  2026-08-09  RDH  ORIGINAL COPYBOOK.
+      *  2026-08-09  RDH  ADDED CNT-RPT-CATEGORY SO THE REPORT PRINTS
+      *                   ONE LINE PER TRANSACTION CATEGORY INSTEAD
+      *                   OF A SINGLE BLENDED TOTAL.
+      *  2026-08-09  RDH  CNT-RPT-AREA-1 AND CNT-RPT-AREA-2 WIDENED TO
+      *                   PRINT UP TO 9 DIGITS TO MATCH CNT-CAT-AREA-1
+      *                   AND CNT-CAT-AREA-2.
+      *  2026-08-09  RDH  HEADER SPACING AHEAD OF THE AREA-1 LABEL
+      *                   WIDENED SO THE LABEL LINES UP OVER
+      *                   CNT-RPT-AREA-1, WHICH SHIFTED RIGHT WHEN IT
+      *                   WAS WIDENED.
+      *  2026-08-09  RDH  HEADER LABELS "WS-AREA-1"/"WS-AREA-2"/
+      *                   "WS-AREA-3" (THE OLD INTERNAL WORKING-
+      *                   STORAGE NAMES FROM THE ORIGINAL SINGLE-
+      *                   COUNTER PROGRAM) RENAMED TO "RAW COUNT",
+      *                   "THRESH VAL" AND "CAPPED VAL" SO THE PRINTED
+      *                   REPORT IS READABLE WITHOUT KNOWING THE
+      *                   PROGRAM'S WORKING-STORAGE NAMES.
+      ******************************************************************
+       01  CNT-RPT-HEADER-LINE.
+           05  FILLER                     PIC X(10) VALUE "RUN DATE".
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  FILLER                     PIC X(04) VALUE "CAT ".
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE "RAW COUNT".
+           05  FILLER                     PIC X(03) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE "THRESH VAL".
+           05  FILLER                     PIC X(05) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE "CAPPED VAL".
+           05  FILLER                     PIC X(20) VALUE SPACES.
+       01  CNT-RPT-DETAIL-LINE.
+           05  CNT-RPT-RUN-DATE           PIC 9(08).
+           05  FILLER                     PIC X(06) VALUE SPACES.
+           05  CNT-RPT-CATEGORY           PIC X(01).
+           05  FILLER                     PIC X(07) VALUE SPACES.
+           05  CNT-RPT-AREA-1             PIC ZZZZZZZZ9.
+           05  FILLER                     PIC X(05) VALUE SPACES.
+           05  CNT-RPT-AREA-2             PIC ZZZZZZZZ9.
+           05  FILLER                     PIC X(05) VALUE SPACES.
+           05  CNT-RPT-AREA-3             PIC ZZZZ9.
+           05  FILLER                     PIC X(25) VALUE SPACES.
