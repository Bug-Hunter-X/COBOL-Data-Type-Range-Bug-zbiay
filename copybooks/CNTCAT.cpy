@@ -0,0 +1,47 @@
+      ******************************************************************
+      *  CNTCAT.CPY
+      *  PER-CATEGORY TRANSACTION COUNTING TABLE FOR THE CNT100
+      *  FAMILY OF PROGRAMS.  ONE ENTRY PER TRANSACTION-TYPE CODE
+      *  CARRIED ON CNT-TRAN-RECORD (CNTTRAN.CPY).  EACH ENTRY HOLDS
+      *  THE SAME THREE VALUES THE ORIGINAL SINGLE-COUNTER PROGRAM
+      *  KEPT IN WS-AREA-1/WS-AREA-2/WS-AREA-3, NOW KEPT PER CATEGORY.
+      *
+      *  THE TABLE IS PRELOADED WITH ITS CATEGORY CODES BY
+      *  1000-INITIALIZE FROM THE CNT-CAT-CODE-CONSTANTS REDEFINITION
+      *  BELOW BEFORE TRANFILE IS READ.
+      *
+      *  MAINTENANCE HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------  ----  ----------------------------------------
+      *  2026-08-09  RDH  ORIGINAL COPYBOOK.
+      *  2026-08-09  RDH  CNT-CAT-AREA-1 AND CNT-CAT-AREA-2 WIDENED TO
+      *                   PIC 9(09) TO MATCH CNT-LINK-RAW-COUNT AND
+      *                   CNT-LINK-THRESHOLD-VALUE - BOTH TRACK THE
+      *                   RAW TRANSACTION COUNT FOR THE CATEGORY AND
+      *                   CAN EXCEED 99999 OVER A FULL DAY'S VOLUME.
+      *                   CNT-CAT-AREA-3 STAYS PIC 9(05) BECAUSE IT IS
+      *                   NEVER ALLOWED ABOVE THE OVERFLOW CAP.
+      *  2026-08-09  RDH  CNT-CAT-AREA-1/2/3 MADE COMP TO MATCH THE
+      *                   USAGE OF THE CNT-LINK-AREA FIELDS THEY ARE
+      *                   MOVED TO/FROM ON EVERY TRANSACTION.
+      *  2026-08-09  RDH  ADDED CNT-CAT-NOTIFIED-SW, SET ONCE A
+      *                   CATEGORY'S OVERFLOW ALERT HAS BEEN RAISED,
+      *                   SO THE ALERT FIRES ONLY ONCE PER CATEGORY
+      *                   PER RUN INSTEAD OF ON EVERY OVER-CAP
+      *                   TRANSACTION.
+      ******************************************************************
+       01  CNT-CAT-CODE-CONSTANTS.
+           05  FILLER                         PIC X(01) VALUE "D".
+           05  FILLER                         PIC X(01) VALUE "W".
+           05  FILLER                         PIC X(01) VALUE "T".
+       01  CNT-CAT-CODE-CONSTANT-TABLE REDEFINES CNT-CAT-CODE-CONSTANTS.
+           05  CNT-CAT-CODE-CONSTANT          PIC X(01) OCCURS 3 TIMES.
+       01  CNT-CAT-COUNT                      PIC 9(02) COMP VALUE 3.
+       01  CNT-CATEGORY-TABLE.
+           05  CNT-CAT-ENTRY OCCURS 3 TIMES INDEXED BY CNT-CAT-IDX.
+               10  CNT-CAT-CODE                PIC X(01).
+               10  CNT-CAT-AREA-1               PIC 9(09) COMP.
+               10  CNT-CAT-AREA-2               PIC 9(09) COMP.
+               10  CNT-CAT-AREA-3               PIC 9(05) COMP.
+               10  CNT-CAT-NOTIFIED-SW          PIC X(01).
+                   88  CNT-CAT-NOTIFIED                VALUE "Y".
