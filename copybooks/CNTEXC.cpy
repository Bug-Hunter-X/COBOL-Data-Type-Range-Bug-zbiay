@@ -0,0 +1,25 @@
+      ******************************************************************
+      *  CNTEXC.CPY
+      *  OVERFLOW EXCEPTION / AUDIT RECORD.  ONE RECORD IS WRITTEN
+      *  EACH TIME THE OVERFLOW CAP IN CNT100 (AND RELATED PROGRAMS)
+      *  FORCES WS-AREA-3 TO THE CAP VALUE, SO THE TRUE COUNT THAT
+      *  WAS LOST TO THE CAP CAN BE PROVEN OUT LATER.
+      *
+      *  MAINTENANCE HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------  ----  ----------------------------------------
+      *  2026-08-09  RDH  ORIGINAL COPYBOOK.
+      *  2026-08-09  RDH  ADDED CNT-EXC-CATEGORY SO AN EXCEPTION
+      *                   RECORD IDENTIFIES WHICH TRANSACTION
+      *                   CATEGORY HIT THE OVERFLOW CAP.
+      *  2026-08-09  RDH  CNT-EXC-RAW-COUNT WIDENED TO PIC 9(09) SO A
+      *                   LOST-VOLUME FIGURE ABOVE 99999 CAN ACTUALLY
+      *                   BE PROVEN OUT INSTEAD OF WRAPPING.
+      ******************************************************************
+       01  CNT-EXC-RECORD.
+           05  CNT-EXC-RUN-DATE               PIC 9(08).
+           05  CNT-EXC-RUN-TIME               PIC 9(08).
+           05  CNT-EXC-CATEGORY               PIC X(01).
+           05  CNT-EXC-RAW-COUNT              PIC 9(09).
+           05  CNT-EXC-CAPPED-COUNT           PIC 9(05).
+           05  FILLER                         PIC X(49).
