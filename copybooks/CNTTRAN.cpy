@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  CNTTRAN.CPY
+      *  DAILY TRANSACTION INPUT RECORD FOR THE CNT100 FAMILY OF
+      *  TRANSACTION-COUNTING PROGRAMS.
+      *
+      *  MAINTENANCE HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------  ----  ----------------------------------------
+      *  2026-08-09  RDH  ORIGINAL COPYBOOK.
+      *  2026-08-09  RDH  ADDED CNT-TRAN-CATEGORY SO EACH RECORD
+      *                   CARRIES ITS OWN TRANSACTION-TYPE CODE
+      *                   (DEPOSIT/WITHDRAWAL/TRANSFER) FOR THE
+      *                   PER-CATEGORY COUNTING TABLE IN CNT100.
+      ******************************************************************
+       01  CNT-TRAN-RECORD.
+           05  CNT-TRAN-ID                   PIC X(10).
+           05  CNT-TRAN-CATEGORY             PIC X(01).
+           05  CNT-TRAN-AMOUNT                PIC S9(09)V99.
+           05  FILLER                         PIC X(58).
