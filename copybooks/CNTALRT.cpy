@@ -0,0 +1,28 @@
+      ******************************************************************
+      *  CNTALRT.CPY
+      *  OPERATIONAL ALERT RECORD FOR THE CNT100 FAMILY OF
+      *  TRANSACTION-COUNTING PROGRAMS.  ONE RECORD IS WRITTEN TO
+      *  ALRTFILE EVERY TIME THE OVERFLOW CAP FIRES.  ALRTFILE FEEDS
+      *  THE SHOP'S MONITORING QUEUE / OPERATIONS DISTRIBUTION JOB SO
+      *  SOMEONE GETS PAGED THE SAME DAY INSTEAD OF FINDING OUT FROM
+      *  DOWNSTREAM NUMBERS LOOKING WRONG.
+      *
+      *  MAINTENANCE HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------  ----  ----------------------------------------
+      *  2026-08-09  RDH  ORIGINAL COPYBOOK.
+      *  2026-08-09  RDH  CNT-ALRT-RAW-COUNT WIDENED TO PIC 9(09) TO
+      *                   MATCH CNT-EXC-RAW-COUNT SO THE ALERT CARRIES
+      *                   THE TRUE RAW COUNT INSTEAD OF A WRAPPED ONE.
+      *  2026-08-09  RDH  CNT-ALRT-MESSAGE-TEXT WIDENED TO PIC X(45) -
+      *                   THE OVERFLOW-CAP MESSAGE TEXT WAS TRUNCATING
+      *                   AT 40 BYTES.
+      ******************************************************************
+       01  CNT-ALRT-RECORD.
+           05  CNT-ALRT-RUN-DATE              PIC 9(08).
+           05  CNT-ALRT-RUN-TIME              PIC 9(08).
+           05  CNT-ALRT-CATEGORY              PIC X(01).
+           05  CNT-ALRT-RAW-COUNT             PIC 9(09).
+           05  CNT-ALRT-CAPPED-COUNT          PIC 9(05).
+           05  CNT-ALRT-MESSAGE-TEXT          PIC X(45).
+           05  FILLER                         PIC X(04).
