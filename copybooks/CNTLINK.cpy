@@ -0,0 +1,48 @@
+      ******************************************************************
+      *  CNTLINK.CPY
+      *  LINKAGE INTERFACE FOR CNT200, THE CALLABLE INCREMENT /
+      *  THRESHOLD-CHECK / OVERFLOW-CAP SUBROUTINE SHARED BY THE
+      *  CNT100 FAMILY OF PROGRAMS AND ANY OTHER BATCH PROGRAM THAT
+      *  NEEDS THE SAME LOGIC.  COPY THIS INTO THE WORKING-STORAGE
+      *  SECTION OF THE CALLING PROGRAM AND INTO THE LINKAGE SECTION
+      *  OF CNT200 ITSELF SO BOTH SIDES ALWAYS AGREE ON THE LAYOUT.
+      *
+      *  CNT-LINK-INCREMENT-SW - SET TO "Y" TO INCREMENT
+      *      CNT-LINK-RAW-COUNT BY 1 BEFORE THE THRESHOLD/CAP CHECK,
+      *      OR "N" TO RE-APPLY THE THRESHOLD/CAP CHECK TO THE
+      *      RAW COUNT AS GIVEN (USED WHEN REBUILDING VALUES FROM A
+      *      CHECKPOINT).
+      *  CNT-LINK-CAP-FIRED-SW  - RETURNED "Y" WHEN THE OVERFLOW CAP
+      *      HAD TO FORCE CNT-LINK-CAPPED-VALUE DOWN, SO THE CALLER
+      *      KNOWS TO RECORD AN EXCEPTION.
+      *
+      *  MAINTENANCE HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------  ----  ----------------------------------------
+      *  2026-08-09  RDH  ORIGINAL COPYBOOK.
+      *  2026-08-09  RDH  CNT-LINK-RAW-COUNT AND CNT-LINK-THRESHOLD-
+      *                   VALUE WIDENED TO PIC 9(09) COMP.  BOTH CAN
+      *                   GROW TO A FULL DAY'S TRANSACTION VOLUME FOR
+      *                   A CATEGORY, AND PIC 9(05) WAS WRAPPING PAST
+      *                   99999 INSTEAD OF BEING HELD DOWN BY THE
+      *                   OVERFLOW CAP.  CNT-LINK-CAPPED-VALUE STAYS
+      *                   PIC 9(05) BECAUSE IT IS NEVER ALLOWED ABOVE
+      *                   CNT-LINK-OVERFLOW-CAP.
+      *  2026-08-09  RDH  CNT-LINK-ALERT-THRESHOLD, CNT-LINK-OVERFLOW-
+      *                   CAP AND CNT-LINK-CAPPED-VALUE MADE COMP TO
+      *                   MATCH CNT-LINK-RAW-COUNT/CNT-LINK-THRESHOLD-
+      *                   VALUE - THE WHOLE LINKAGE RECORD NOW USES
+      *                   ONE USAGE FOR ITS NUMERIC FIELDS, SO CNT200
+      *                   IS NOT CONVERTING DISPLAY TO COMP AND BACK
+      *                   ON EVERY CALL.
+      ******************************************************************
+       01  CNT-LINK-AREA.
+           05  CNT-LINK-ALERT-THRESHOLD       PIC 9(05) COMP.
+           05  CNT-LINK-OVERFLOW-CAP          PIC 9(05) COMP.
+           05  CNT-LINK-INCREMENT-SW          PIC X(01).
+               88  CNT-LINK-INCREMENT                 VALUE "Y".
+           05  CNT-LINK-RAW-COUNT             PIC 9(09) COMP.
+           05  CNT-LINK-THRESHOLD-VALUE       PIC 9(09) COMP.
+           05  CNT-LINK-CAPPED-VALUE          PIC 9(05) COMP.
+           05  CNT-LINK-CAP-FIRED-SW          PIC X(01).
+               88  CNT-LINK-CAP-FIRED                 VALUE "Y".
