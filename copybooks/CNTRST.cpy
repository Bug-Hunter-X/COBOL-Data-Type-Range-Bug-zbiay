@@ -0,0 +1,25 @@
+      ******************************************************************
+      *  CNTRST.CPY
+      *  CHECKPOINT / RESTART RECORD FOR THE CNT100 FAMILY OF
+      *  TRANSACTION-COUNTING PROGRAMS.  HOLDS THE NUMBER OF TRANFILE
+      *  RECORDS ALREADY PROCESSED AND THE IN-FLIGHT RAW COUNT FOR
+      *  EACH TRANSACTION CATEGORY SO A RERUN AFTER AN ABEND CAN SKIP
+      *  PAST RECORDS ALREADY COUNTED INSTEAD OF RECOUNTING FROM
+      *  RECORD ONE.
+      *
+      *  MAINTENANCE HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------  ----  ----------------------------------------
+      *  2026-08-09  RDH  ORIGINAL COPYBOOK.
+      *  2026-08-09  RDH  CNT-RST-AREA-1 REPLACED WITH AN OCCURS
+      *                   TABLE OF PER-CATEGORY RAW COUNTS TO MATCH
+      *                   THE CNT-CATEGORY-TABLE IN CNTCAT.CPY.
+      *  2026-08-09  RDH  CNT-RST-CAT-AREA-1 WIDENED TO PIC 9(09) TO
+      *                   MATCH CNT-CAT-AREA-1 SO A CHECKPOINTED RAW
+      *                   COUNT ABOVE 99999 RESTORES CORRECTLY.
+      ******************************************************************
+       01  CNT-RST-RECORD.
+           05  CNT-RST-RECORD-COUNT           PIC 9(09).
+           05  CNT-RST-CAT-AREA-1 OCCURS 3 TIMES
+                                               PIC 9(09).
+           05  FILLER                         PIC X(44).
