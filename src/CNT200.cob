@@ -0,0 +1,52 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CNT200.
+000300 AUTHOR. R D HARTLEY.
+000400 INSTALLATION. DAILY BATCH - TRANSACTION CONTROL.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  CNT200 - CALLABLE INCREMENT / THRESHOLD-CHECK / OVERFLOW-CAP
+000900*  SUBROUTINE.
+001000*
+001100*  GIVEN A RAW COUNT, AN ALERT THRESHOLD, AND AN OVERFLOW CAP,
+001200*  THIS SUBROUTINE OPTIONALLY INCREMENTS THE RAW COUNT BY ONE,
+001300*  THEN RETURNS THE THRESHOLDED VALUE (SET ONLY ONCE THE RAW
+001400*  COUNT PASSES THE ALERT THRESHOLD) AND THE CAPPED VALUE (THE
+001500*  RAW COUNT, NEVER ALLOWED ABOVE THE OVERFLOW CAP).  ANY BATCH
+001600*  PROGRAM THAT NEEDS THIS LOGIC CAN CALL IT DIRECTLY THROUGH
+001700*  THE CNTLINK COPYBOOK RATHER THAN MAINTAINING ITS OWN COPY.
+001800*
+001900*  MAINTENANCE HISTORY
+002000*  DATE        INIT  DESCRIPTION
+002100*  ----------  ----  -----------------------------------------
+002200*  2026-08-09   RDH  ORIGINAL PROGRAM.  EXTRACTED FROM THE
+002300*                    INLINE LOGIC IN CNT100 SO OTHER PROGRAMS
+002400*                    CAN CALL IT INSTEAD OF RE-IMPLEMENTING IT.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-370.
+002900 OBJECT-COMPUTER. IBM-370.
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200 LINKAGE SECTION.
+003300 COPY CNTLINK.
+003400 PROCEDURE DIVISION USING CNT-LINK-AREA.
+003500******************************************************************
+003600*    0000-MAINLINE
+003700******************************************************************
+003800 0000-MAINLINE.
+003900     MOVE "N" TO CNT-LINK-CAP-FIRED-SW.
+004000     IF CNT-LINK-INCREMENT
+004100         ADD 1 TO CNT-LINK-RAW-COUNT
+004200     END-IF.
+004300     IF CNT-LINK-RAW-COUNT > CNT-LINK-ALERT-THRESHOLD
+004400         MOVE CNT-LINK-RAW-COUNT TO CNT-LINK-THRESHOLD-VALUE
+004500     END-IF.
+004600     IF CNT-LINK-RAW-COUNT > CNT-LINK-OVERFLOW-CAP
+004700         MOVE CNT-LINK-OVERFLOW-CAP TO CNT-LINK-CAPPED-VALUE
+004800         MOVE "Y" TO CNT-LINK-CAP-FIRED-SW
+004900     ELSE
+005000         MOVE CNT-LINK-RAW-COUNT TO CNT-LINK-CAPPED-VALUE
+005100     END-IF.
+005200     GOBACK.
