@@ -0,0 +1,653 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CNT100.
+000300 AUTHOR. R D HARTLEY.
+000400 INSTALLATION. DAILY BATCH - TRANSACTION CONTROL.
+000500 DATE-WRITTEN. 2024-01-08.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  CNT100 - DAILY TRANSACTION COUNT / THRESHOLD / OVERFLOW-CAP
+000900*  PROGRAM.
+001000*
+001100*  MAINTENANCE HISTORY
+001200*  DATE        INIT  DESCRIPTION
+001300*  ----------  ----  -----------------------------------------
+001400*  2024-01-08   RDH  ORIGINAL PROGRAM.  COUNTED A SINGLE
+001500*                    TRANSACTION, COMPARED IT AGAINST A
+001600*                    HARD-CODED ALERT THRESHOLD OF 5 AND A
+001700*                    HARD-CODED OVERFLOW CAP OF 99999.
+001800*  2026-08-09   RDH  ALERT THRESHOLD AND OVERFLOW CAP ARE NO
+001900*                    LONGER LITERALS.  THEY ARE NOW READ FROM
+002000*                    THE DAILY CONTROL PARAMETER FILE (PARMFILE)
+002100*                    AT THE START OF THE RUN SO OPERATIONS CAN
+002200*                    ADJUST THEM WITHOUT A RECOMPILE.
+002300*  2026-08-09   RDH  WS-AREA-1 IS NOW A REAL END-OF-FILE COUNT.
+002310*                    THE PROGRAM OPENS THE DAILY TRANSACTION
+002320*                    FILE (TRANFILE) AND INCREMENTS WS-AREA-1
+002330*                    ONCE PER RECORD READ INSTEAD OF ONCE.
+002340*  2026-08-09   RDH  EVERY TIME THE OVERFLOW CAP FIRES, AN
+002341*                    EXCEPTION RECORD IS NOW WRITTEN TO EXCFILE
+002342*                    WITH THE RAW COUNT, THE CAPPED COUNT, AND
+002343*                    THE RUN DATE/TIME SO THE LOST VOLUME CAN
+002344*                    BE PROVEN OUT LATER.
+002345*  2026-08-09   RDH  THE TWO DISPLAY MESSAGES ARE RETIRED.  A
+002346*                    FORMATTED END-OF-RUN SUMMARY REPORT IS NOW
+002347*                    WRITTEN TO RPTFILE, WITH A HEADER LINE AND
+002348*                    A DETAIL LINE CARRYING THE RUN DATE AND THE
+002349*                    FINAL WS-AREA-1 / WS-AREA-2 / WS-AREA-3
+002350*                    VALUES IN FIXED COLUMNS.
+002351*  2026-08-09   RDH  ADDED CHECKPOINT/RESTART AROUND THE
+002352*                    COUNTING LOOP.  WS-AREA-1 AND THE NUMBER
+002353*                    OF TRANFILE RECORDS PROCESSED ARE SAVED TO
+002354*                    RESTFILE EVERY CNT-CHECKPOINT-INTERVAL
+002355*                    RECORDS.  ON STARTUP, IF RESTFILE HOLDS A
+002356*                    CHECKPOINT, THE RUN SKIPS PAST THE RECORDS
+002357*                    ALREADY COUNTED AND RESUMES FROM THERE.
+002358*  2026-08-09   RDH  EACH RUN NOW PUBLISHES ITS WS-AREA-2 /
+002359*                    WS-AREA-3 PAIR TO A VSAM KSDS (VSAMFILE)
+002360*                    KEYED BY RUN DATE SO DOWNSTREAM JOBS CAN
+002361*                    READ TODAY'S CAPPED TOTAL DIRECTLY.
+002362*  2026-08-09   RDH  ADDED AN END-OF-RUN RECONCILIATION CHECK
+002363*                    BETWEEN WS-AREA-2 AND WS-AREA-3 (ACCOUNTING
+002364*                    FOR THE OVERFLOW CAP) SO THE TWO
+002365*                    INDEPENDENTLY-DERIVED FIELDS CAN'T SILENTLY
+002366*                    DRIFT APART WITHOUT BEING NOTICED.
+002367*  2026-08-09   RDH  WS-AREA-1/WS-AREA-2/WS-AREA-3 REPLACED BY
+002368*                    CNT-CATEGORY-TABLE, AN OCCURS TABLE KEYED
+002369*                    BY THE TRANSACTION-TYPE CODE NOW CARRIED
+002370*                    ON EACH TRANFILE RECORD (CNT-TRAN-CATEGORY)
+002371*                    SO ONE RUN PRODUCES A CAPPED COUNT PER
+002372*                    CATEGORY (DEPOSIT/WITHDRAWAL/TRANSFER)
+002373*                    INSTEAD OF ONE BLENDED TOTAL.  EXCFILE,
+002374*                    RPTFILE, RESTFILE AND VSAMFILE RECORDS
+002375*                    WERE EXTENDED TO CARRY THE CATEGORY CODE.
+002377*  2026-08-09   RDH  THE INCREMENT/THRESHOLD/CAP LOGIC IS NOW
+002378*                    PACKAGED AS THE CALLABLE SUBROUTINE CNT200
+002379*                    (SEE CNTLINK COPYBOOK FOR THE INTERFACE).
+002380*                    CNT100 CALLS IT INSTEAD OF APPLYING THE
+002381*                    THRESHOLD AND CAP INLINE, SO OTHER BATCH
+002382*                    PROGRAMS CAN CALL THE SAME LOGIC.
+002384*  2026-08-09   RDH  EVERY TIME THE OVERFLOW CAP FIRES, AN
+002385*                    OPERATIONAL ALERT RECORD IS NOW WRITTEN TO
+002386*                    ALRTFILE FOR THE MONITORING QUEUE /
+002387*                    OPERATIONS DISTRIBUTION JOB, SO SOMEONE CAN
+002388*                    INVESTIGATE THE SAME DAY.
+002390*  2026-08-09   RDH  THE RAW/THRESHOLD COUNTERS (CNT-LINK-
+002391*                    RAW-COUNT, CNT-LINK-THRESHOLD-VALUE,
+002392*                    CNT-CAT-AREA-1/2, AND THE MATCHING FIELDS
+002393*                    ON EXCFILE/ALRTFILE/RPTFILE/RESTFILE/
+002394*                    VSAMFILE) ARE WIDENED TO PIC 9(09) SO A
+002395*                    FULL DAY'S VOLUME FOR A CATEGORY NO LONGER
+002396*                    WRAPS PAST 99999.  CHECKPOINT RESTORE NO
+002397*                    LONGER RE-WRITES AN EXCFILE/ALRTFILE
+002398*                    RECORD FOR A CATEGORY THAT HAD ALREADY
+002399*                    TRIPPED THE CAP BEFORE THE CHECKPOINT WAS
+002400*                    TAKEN - THE NOTIFY STEP IS NOW A SEPARATE
+002401*                    PARAGRAPH CALLED ONLY FROM LIVE
+002402*                    TRANSACTION PROCESSING.  PARMFILE, TRANFILE,
+002403*                    EXCFILE, RPTFILE, ALRTFILE, RESTFILE AND
+002404*                    VSAMFILE ALL CARRY A FILE STATUS AND ARE NOW
+002405*                    CHECKED ON EVERY OPEN.
+002406*  2026-08-09   RDH  THE OVERFLOW ALERT TO ALRTFILE IS NOW
+002407*                    EDGE-TRIGGERED - ONCE PER CATEGORY PER RUN -
+002408*                    INSTEAD OF FIRING ON EVERY OVER-CAP
+002409*                    TRANSACTION.  THE EXCFILE AUDIT ROW STILL
+002411*                    WRITES ON EVERY OVER-CAP TRANSACTION.
+002412*  2026-08-09   RDH  CNT-LINK-ALERT-THRESHOLD, CNT-LINK-OVERFLOW-
+002413*                    CAP, CNT-LINK-CAPPED-VALUE AND CNT-CAT-
+002414*                    AREA-1/2/3 MADE COMP, MATCHING CNT-LINK-
+002415*                    RAW-COUNT/THRESHOLD-VALUE, SO CNT200 IS NOT
+002416*                    CONVERTING BETWEEN DISPLAY AND COMP ON
+002417*                    EVERY CALL.
+002418******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-370.
+002800 OBJECT-COMPUTER. IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT PARMFILE ASSIGN TO PARMFILE
+003105         ORGANIZATION IS SEQUENTIAL
+003108         FILE STATUS IS CNT-PARMFILE-STATUS.
+003110     SELECT TRANFILE ASSIGN TO TRANFILE
+003115         ORGANIZATION IS SEQUENTIAL
+003118         FILE STATUS IS CNT-TRANFILE-STATUS.
+003120     SELECT EXCFILE ASSIGN TO EXCFILE
+003125         ORGANIZATION IS SEQUENTIAL
+003128         FILE STATUS IS CNT-EXCFILE-STATUS.
+003130     SELECT RPTFILE ASSIGN TO RPTFILE
+003135         ORGANIZATION IS SEQUENTIAL
+003138         FILE STATUS IS CNT-RPTFILE-STATUS.
+003140     SELECT RESTFILE ASSIGN TO RESTFILE
+003150         ORGANIZATION IS SEQUENTIAL
+003160         FILE STATUS IS CNT-RESTFILE-STATUS.
+003170     SELECT VSAMFILE ASSIGN TO VSAMFILE
+003180         ORGANIZATION IS INDEXED
+003190         ACCESS MODE IS RANDOM
+003195         RECORD KEY IS CNT-VSAM-RUN-DATE
+003198         FILE STATUS IS CNT-VSAMFILE-STATUS.
+003200     SELECT ALRTFILE ASSIGN TO ALRTFILE
+003205         ORGANIZATION IS SEQUENTIAL
+003208         FILE STATUS IS CNT-ALRTFILE-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  PARMFILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 COPY CNTPARM.
+003810 FD  TRANFILE
+003820     RECORDING MODE IS F
+003830     LABEL RECORDS ARE STANDARD.
+003840 COPY CNTTRAN.
+003850 FD  EXCFILE
+003860     RECORDING MODE IS F
+003870     LABEL RECORDS ARE STANDARD.
+003880 COPY CNTEXC.
+003890 FD  RPTFILE
+003891     RECORDING MODE IS F
+003892     LABEL RECORDS ARE STANDARD.
+003893 01  CNT-RPT-RECORD                PIC X(80).
+003894 FD  RESTFILE
+003895     RECORDING MODE IS F
+003896     LABEL RECORDS ARE STANDARD.
+003897 COPY CNTRST.
+003898 FD  VSAMFILE
+003899     RECORDING MODE IS F.
+003900 COPY CNTVSAM.
+003910 FD  ALRTFILE
+003920     RECORDING MODE IS F
+003930     LABEL RECORDS ARE STANDARD.
+003940 COPY CNTALRT.
+004000 WORKING-STORAGE SECTION.
+004100******************************************************************
+004200*    PER-CATEGORY COUNTING / THRESHOLD / OVERFLOW TABLE
+004300******************************************************************
+004400 COPY CNTCAT.
+004500******************************************************************
+004510*    LINKAGE AREA FOR THE CNT200 THRESHOLD/CAP SUBROUTINE
+004520******************************************************************
+004530 COPY CNTLINK.
+004600******************************************************************
+004610*    DAILY CONTROL VALUES - LOADED FROM PARMFILE AT 1000-INIT
+004620******************************************************************
+004630 01  CNT-ALERT-THRESHOLD           PIC 9(05) VALUE ZEROES.
+004640 01  CNT-OVERFLOW-CAP              PIC 9(05) VALUE ZEROES.
+004650******************************************************************
+004660*    RUN DATE / TIME - STAMPED ONCE AT 1000-INITIALIZE
+004670******************************************************************
+004680 01  CNT-RUN-DATE                  PIC 9(08) VALUE ZEROES.
+004690 01  CNT-RUN-TIME                  PIC 9(08) VALUE ZEROES.
+004700******************************************************************
+004710*    END-OF-RUN SUMMARY REPORT PRINT LINES
+004720******************************************************************
+004730 COPY CNTRPT.
+004800******************************************************************
+004810*    CHECKPOINT / RESTART CONTROL FIELDS
+004820******************************************************************
+004830 01  CNT-RESTFILE-STATUS           PIC X(02) VALUE "00".
+004840 01  CNT-RECORD-COUNT              PIC 9(09) COMP VALUE ZEROES.
+004850 01  CNT-CHECKPOINT-INTERVAL       PIC 9(05) COMP VALUE 1000.
+004860 01  CNT-SKIP-COUNTER              PIC 9(09) COMP VALUE ZEROES.
+004870 01  CNT-CHECKPOINT-REMAINDER      PIC 9(05) COMP VALUE ZEROES.
+004880 01  CNT-CHECKPOINT-QUOTIENT       PIC 9(09) COMP VALUE ZEROES.
+004890 01  CNT-VSAMFILE-STATUS           PIC X(02) VALUE "00".
+004900 01  CNT-PARMFILE-STATUS           PIC X(02) VALUE "00".
+004910 01  CNT-TRANFILE-STATUS           PIC X(02) VALUE "00".
+004920 01  CNT-EXCFILE-STATUS            PIC X(02) VALUE "00".
+004930 01  CNT-RPTFILE-STATUS            PIC X(02) VALUE "00".
+004940 01  CNT-ALRTFILE-STATUS           PIC X(02) VALUE "00".
+005000******************************************************************
+005100*    SWITCHES
+005200******************************************************************
+005300 01  CNT-SWITCHES.
+005400     05  CNT-PARMFILE-SW           PIC X(01) VALUE "N".
+005410         88  CNT-PARMFILE-EOF               VALUE "Y".
+005420     05  CNT-TRANFILE-SW           PIC X(01) VALUE "N".
+005430         88  CNT-TRANFILE-EOF               VALUE "Y".
+005440     05  CNT-RECON-SW              PIC X(01) VALUE "N".
+005450         88  CNT-RECON-BREAK                VALUE "Y".
+005460     05  CNT-CAT-NOTFOUND-SW       PIC X(01) VALUE "N".
+005470         88  CNT-CAT-NOTFOUND                VALUE "Y".
+005600 PROCEDURE DIVISION.
+005700******************************************************************
+005800*    0000-MAINLINE
+005900******************************************************************
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006150     IF RETURN-CODE = 0
+006160         PERFORM 2000-COUNT-TRANSACTION THRU 2000-EXIT
+006170     END-IF.
+006180     IF RETURN-CODE = 0
+006190         PERFORM 9999-TERMINATE THRU 9999-EXIT
+006195     END-IF.
+006400     STOP RUN.
+006500******************************************************************
+006600*    1000-INITIALIZE - LOAD THE DAILY CONTROL PARAMETERS
+006700******************************************************************
+006800 1000-INITIALIZE.
+006810     ACCEPT CNT-RUN-DATE FROM DATE YYYYMMDD.
+006820     ACCEPT CNT-RUN-TIME FROM TIME.
+006830     PERFORM 1050-LOAD-CATEGORY-TABLE THRU 1050-EXIT.
+006900     OPEN INPUT PARMFILE.
+006910     IF CNT-PARMFILE-STATUS = "35"
+006920         MOVE "Y" TO CNT-PARMFILE-SW
+006925     ELSE
+006930         IF CNT-PARMFILE-STATUS NOT = "00"
+006935             DISPLAY "CNT100 - PARMFILE OPEN FAILED, STATUS = "
+006940                 CNT-PARMFILE-STATUS
+006945             MOVE 16 TO RETURN-CODE
+006950             GO TO 1000-EXIT
+006955         END-IF
+007000         READ PARMFILE
+008000             AT END
+008100                 MOVE "Y" TO CNT-PARMFILE-SW
+008200         END-READ
+008210     END-IF.
+008300     IF CNT-PARMFILE-EOF
+008400         DISPLAY "CNT100 - PARMFILE IS EMPTY, USING DEFAULTS"
+008500         MOVE 5 TO CNT-ALERT-THRESHOLD
+008600         MOVE 99999 TO CNT-OVERFLOW-CAP
+008700     ELSE
+008800         MOVE CNT-PARM-ALERT-THRESHOLD TO CNT-ALERT-THRESHOLD
+008900         MOVE CNT-PARM-OVERFLOW-CAP TO CNT-OVERFLOW-CAP
+009000     END-IF.
+009010     CLOSE PARMFILE.
+009020     OPEN OUTPUT EXCFILE.
+009030     IF CNT-EXCFILE-STATUS NOT = "00"
+009040         DISPLAY "CNT100 - EXCFILE OPEN FAILED, STATUS = "
+009050             CNT-EXCFILE-STATUS
+009060         MOVE 16 TO RETURN-CODE
+009070         GO TO 1000-EXIT
+009080     END-IF.
+009090     OPEN OUTPUT ALRTFILE.
+009100     IF CNT-ALRTFILE-STATUS NOT = "00"
+009105         DISPLAY "CNT100 - ALRTFILE OPEN FAILED, STATUS = "
+009110             CNT-ALRTFILE-STATUS
+009115         MOVE 16 TO RETURN-CODE
+009120         GO TO 1000-EXIT
+009125     END-IF.
+009130     OPEN OUTPUT RPTFILE.
+009140     IF CNT-RPTFILE-STATUS NOT = "00"
+009145         DISPLAY "CNT100 - RPTFILE OPEN FAILED, STATUS = "
+009150             CNT-RPTFILE-STATUS
+009155         MOVE 16 TO RETURN-CODE
+009160         GO TO 1000-EXIT
+009165     END-IF.
+009170     MOVE CNT-RPT-HEADER-LINE TO CNT-RPT-RECORD.
+009180     WRITE CNT-RPT-RECORD.
+009190     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+009200 1000-EXIT.
+009300     EXIT.
+009301******************************************************************
+009302*    1050-LOAD-CATEGORY-TABLE - PRELOAD THE CATEGORY CODES
+009303******************************************************************
+009304 1050-LOAD-CATEGORY-TABLE.
+009305     SET CNT-CAT-IDX TO 1.
+009306     PERFORM 1060-LOAD-ONE-CATEGORY THRU 1060-EXIT
+009307         VARYING CNT-CAT-IDX FROM 1 BY 1
+009308         UNTIL CNT-CAT-IDX > CNT-CAT-COUNT.
+009309 1050-EXIT.
+009310     EXIT.
+009311******************************************************************
+009312*    1060-LOAD-ONE-CATEGORY
+009313******************************************************************
+009314 1060-LOAD-ONE-CATEGORY.
+009315     MOVE CNT-CAT-CODE-CONSTANT(CNT-CAT-IDX)
+009316         TO CNT-CAT-CODE(CNT-CAT-IDX).
+009317     MOVE ZEROES TO CNT-CAT-AREA-1(CNT-CAT-IDX).
+009318     MOVE ZEROES TO CNT-CAT-AREA-2(CNT-CAT-IDX).
+009319     MOVE ZEROES TO CNT-CAT-AREA-3(CNT-CAT-IDX).
+009319     MOVE "N" TO CNT-CAT-NOTIFIED-SW(CNT-CAT-IDX).
+009320 1060-EXIT.
+009321     EXIT.
+009330******************************************************************
+009340*    1100-CHECK-RESTART - RESUME FROM A PRIOR CHECKPOINT, IF ANY
+009350******************************************************************
+009360 1100-CHECK-RESTART.
+009370     MOVE ZEROES TO CNT-RECORD-COUNT.
+009380     OPEN INPUT RESTFILE.
+009390     IF CNT-RESTFILE-STATUS = "35"
+009400         CONTINUE
+009405     ELSE IF CNT-RESTFILE-STATUS NOT = "00"
+009410         DISPLAY "CNT100 - RESTFILE OPEN FAILED, STATUS = "
+009412             CNT-RESTFILE-STATUS
+009414         MOVE 16 TO RETURN-CODE
+009416         GO TO 1100-EXIT
+009418     ELSE
+009420         READ RESTFILE
+009430             AT END
+009440                 CONTINUE
+009450             NOT AT END
+009460                 PERFORM 1150-RESTORE-CATEGORY-COUNTS
+009461                     THRU 1150-EXIT
+009462                 MOVE CNT-RST-RECORD-COUNT TO CNT-RECORD-COUNT
+009470                 DISPLAY "CNT100 - RESUMING FROM CHECKPOINT"
+009480         END-READ
+009490         CLOSE RESTFILE
+009495     END-IF
+009500     END-IF.
+009510 1100-EXIT.
+009520     EXIT.
+009521******************************************************************
+009522*    1150-RESTORE-CATEGORY-COUNTS - REBUILD AREA-1/2/3 FROM THE
+009523*                                   LAST CHECKPOINT
+009524******************************************************************
+009525 1150-RESTORE-CATEGORY-COUNTS.
+009526     SET CNT-CAT-IDX TO 1.
+009527     PERFORM 1160-RESTORE-ONE-CATEGORY THRU 1160-EXIT
+009528         VARYING CNT-CAT-IDX FROM 1 BY 1
+009529         UNTIL CNT-CAT-IDX > CNT-CAT-COUNT.
+009530 1150-EXIT.
+009531     EXIT.
+009532******************************************************************
+009533*    1160-RESTORE-ONE-CATEGORY
+009534******************************************************************
+009535 1160-RESTORE-ONE-CATEGORY.
+009536     MOVE CNT-RST-CAT-AREA-1(CNT-CAT-IDX)
+009537         TO CNT-CAT-AREA-1(CNT-CAT-IDX).
+009538     MOVE "N" TO CNT-LINK-INCREMENT-SW.
+009539     PERFORM 2270-CALL-CATEGORY-LOGIC THRU 2270-EXIT.
+009540 1160-EXIT.
+009541     EXIT.
+009600******************************************************************
+009601*    2000-COUNT-TRANSACTION - DRIVE THE COUNT OFF TRANFILE
+009602******************************************************************
+009700 2000-COUNT-TRANSACTION.
+009710     OPEN INPUT TRANFILE.
+009715     IF CNT-TRANFILE-STATUS NOT = "00"
+009720         DISPLAY "CNT100 - TRANFILE OPEN FAILED, STATUS = "
+009725             CNT-TRANFILE-STATUS
+009730         MOVE 16 TO RETURN-CODE
+009735         GO TO 2000-EXIT
+009740     END-IF.
+009745     PERFORM 2050-SKIP-TO-CHECKPOINT THRU 2050-EXIT.
+009750     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+009760     PERFORM 2200-PROCESS-TRANSACTION THRU 2200-EXIT
+009770         UNTIL CNT-TRANFILE-EOF.
+009780     CLOSE TRANFILE.
+011000 2000-EXIT.
+011100     EXIT.
+011110******************************************************************
+011112*    2050-SKIP-TO-CHECKPOINT - FAST-FORWARD PAST RECORDS
+011113*                              ALREADY COUNTED BEFORE A RESTART
+011114******************************************************************
+011115 2050-SKIP-TO-CHECKPOINT.
+011116     IF CNT-RECORD-COUNT > 0
+011117         MOVE 1 TO CNT-SKIP-COUNTER
+011118         PERFORM 2060-SKIP-ONE-TRANSACTION THRU 2060-EXIT
+011119             UNTIL CNT-SKIP-COUNTER > CNT-RECORD-COUNT
+011120     END-IF.
+011121 2050-EXIT.
+011122     EXIT.
+011123******************************************************************
+011124*    2060-SKIP-ONE-TRANSACTION
+011125******************************************************************
+011126 2060-SKIP-ONE-TRANSACTION.
+011127     READ TRANFILE
+011128         AT END
+011129             MOVE "Y" TO CNT-TRANFILE-SW
+011130     END-READ.
+011131     ADD 1 TO CNT-SKIP-COUNTER.
+011132 2060-EXIT.
+011133     EXIT.
+011140******************************************************************
+011150*    2100-READ-TRANSACTION - PRIMING / NEXT READ OF TRANFILE
+011160******************************************************************
+011170 2100-READ-TRANSACTION.
+011180     READ TRANFILE
+011190         AT END
+011200             MOVE "Y" TO CNT-TRANFILE-SW
+011210     END-READ.
+011220 2100-EXIT.
+011230     EXIT.
+011240******************************************************************
+011250*    2200-PROCESS-TRANSACTION - ONE RECORD'S WORTH OF COUNTING
+011260******************************************************************
+011270 2200-PROCESS-TRANSACTION.
+011280     ADD 1 TO CNT-RECORD-COUNT.
+011290     MOVE "N" TO CNT-CAT-NOTFOUND-SW.
+011300     SET CNT-CAT-IDX TO 1.
+011310     SEARCH CNT-CAT-ENTRY
+011320         AT END
+011330             MOVE "Y" TO CNT-CAT-NOTFOUND-SW
+011340         WHEN CNT-CAT-CODE(CNT-CAT-IDX) = CNT-TRAN-CATEGORY
+011350             PERFORM 2250-APPLY-CATEGORY-LOGIC THRU 2250-EXIT
+011360     END-SEARCH.
+011370     IF CNT-CAT-NOTFOUND
+011380         DISPLAY "CNT100 - UNKNOWN TRANSACTION CATEGORY: "
+011390             CNT-TRAN-CATEGORY
+011400     END-IF.
+011410     DIVIDE CNT-RECORD-COUNT BY CNT-CHECKPOINT-INTERVAL
+011420         GIVING CNT-CHECKPOINT-QUOTIENT
+011430         REMAINDER CNT-CHECKPOINT-REMAINDER.
+011440     IF CNT-CHECKPOINT-REMAINDER = 0
+011450         PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+011460     END-IF.
+011470     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+011480 2200-EXIT.
+011490     EXIT.
+011500******************************************************************
+011510*    2250-APPLY-CATEGORY-LOGIC - INCREMENT, THRESHOLD, CAP FOR
+011520*                                THE MATCHED CATEGORY ENTRY
+011530******************************************************************
+011540 2250-APPLY-CATEGORY-LOGIC.
+011550     MOVE "Y" TO CNT-LINK-INCREMENT-SW.
+011560     PERFORM 2270-CALL-CATEGORY-LOGIC THRU 2270-EXIT.
+011570     PERFORM 2275-CHECK-OVERFLOW-NOTIFY THRU 2275-EXIT.
+011580 2250-EXIT.
+011590     EXIT.
+011600******************************************************************
+011610*    2270-CALL-CATEGORY-LOGIC - CALL CNT200 FOR THE CURRENT
+011620*                               CATEGORY ENTRY AND STORE THE
+011630*                               RESULTS BACK IN THE TABLE.  THIS
+011640*                               PARAGRAPH ONLY RECOMPUTES THE
+011650*                               VALUES - IT DOES NOT NOTIFY.  IT
+011660*                               IS SHARED BY REAL TRANSACTION
+011670*                               PROCESSING (2250) AND BY
+011680*                               CHECKPOINT RESTORE (1160), WHICH
+011690*                               MUST NOT RE-NOTIFY ON A CATEGORY
+011700*                               THAT ALREADY TRIPPED THE CAP
+011710*                               BEFORE THE CHECKPOINT WAS TAKEN.
+011720******************************************************************
+011730 2270-CALL-CATEGORY-LOGIC.
+011740     MOVE CNT-ALERT-THRESHOLD TO CNT-LINK-ALERT-THRESHOLD.
+011750     MOVE CNT-OVERFLOW-CAP TO CNT-LINK-OVERFLOW-CAP.
+011760     MOVE CNT-CAT-AREA-1(CNT-CAT-IDX) TO CNT-LINK-RAW-COUNT.
+011770     MOVE CNT-CAT-AREA-2(CNT-CAT-IDX) TO CNT-LINK-THRESHOLD-VALUE.
+011780     CALL "CNT200" USING CNT-LINK-AREA.
+011790     MOVE CNT-LINK-RAW-COUNT TO CNT-CAT-AREA-1(CNT-CAT-IDX).
+011800     MOVE CNT-LINK-THRESHOLD-VALUE TO CNT-CAT-AREA-2(CNT-CAT-IDX).
+011810     MOVE CNT-LINK-CAPPED-VALUE TO CNT-CAT-AREA-3(CNT-CAT-IDX).
+011820 2270-EXIT.
+011830     EXIT.
+011840******************************************************************
+011850*    2275-CHECK-OVERFLOW-NOTIFY - WRITE THE EXCFILE/ALRTFILE
+011860*                                 RECORDS WHEN CNT200 JUST
+011870*                                 DETECTED A REAL OVERFLOW.
+011880*                                 CALLED ONLY FROM LIVE
+011890*                                 TRANSACTION PROCESSING, NEVER
+011900*                                 FROM CHECKPOINT RESTORE.  THE
+011901*                                 EXCFILE AUDIT ROW IS WRITTEN
+011902*                                 FOR EVERY OVER-CAP TRANSACTION,
+011903*                                 BUT THE ALRTFILE ALERT IS
+011904*                                 EDGE-TRIGGERED - ONCE PER
+011905*                                 CATEGORY PER RUN - SO THE
+011906*                                 MONITORING QUEUE ISN'T FLOODED
+011907*                                 WITH ONE ALERT PER TRANSACTION.
+011910******************************************************************
+011920 2275-CHECK-OVERFLOW-NOTIFY.
+011930     IF CNT-LINK-CAP-FIRED
+011940         PERFORM 2300-WRITE-EXCEPTION-RECORD THRU 2300-EXIT
+011945         IF NOT CNT-CAT-NOTIFIED(CNT-CAT-IDX)
+011950             PERFORM 2350-RAISE-OVERFLOW-ALERT THRU 2350-EXIT
+011955             MOVE "Y" TO CNT-CAT-NOTIFIED-SW(CNT-CAT-IDX)
+011958         END-IF
+011960     END-IF.
+011970 2275-EXIT.
+011980     EXIT.
+011990******************************************************************
+012000*    2350-RAISE-OVERFLOW-ALERT - NOTIFY THE MONITORING QUEUE /
+012010*                                OPERATIONS DISTRIBUTION JOB
+012020******************************************************************
+012030 2350-RAISE-OVERFLOW-ALERT.
+012040     MOVE CNT-RUN-DATE TO CNT-ALRT-RUN-DATE.
+012050     MOVE CNT-RUN-TIME TO CNT-ALRT-RUN-TIME.
+012060     MOVE CNT-CAT-CODE(CNT-CAT-IDX) TO CNT-ALRT-CATEGORY.
+012070     MOVE CNT-CAT-AREA-1(CNT-CAT-IDX) TO CNT-ALRT-RAW-COUNT.
+012080     MOVE CNT-CAT-AREA-3(CNT-CAT-IDX) TO CNT-ALRT-CAPPED-COUNT.
+012090     MOVE "OVERFLOW CAP REACHED - SEE EXCFILE FOR DETAIL"
+012100         TO CNT-ALRT-MESSAGE-TEXT.
+012110     WRITE CNT-ALRT-RECORD.
+012120 2350-EXIT.
+012130     EXIT.
+012200******************************************************************
+012210*    2400-WRITE-CHECKPOINT - SAVE PROGRESS TO RESTFILE
+012220******************************************************************
+012230 2400-WRITE-CHECKPOINT.
+012240     MOVE CNT-RECORD-COUNT TO CNT-RST-RECORD-COUNT.
+012250     SET CNT-CAT-IDX TO 1.
+012260     PERFORM 2410-SAVE-ONE-CATEGORY THRU 2410-EXIT
+012270         VARYING CNT-CAT-IDX FROM 1 BY 1
+012280         UNTIL CNT-CAT-IDX > CNT-CAT-COUNT.
+012290     OPEN OUTPUT RESTFILE.
+012292     IF CNT-RESTFILE-STATUS NOT = "00"
+012294         DISPLAY "CNT100 - RESTFILE OPEN FAILED, STATUS = "
+012296             CNT-RESTFILE-STATUS
+012298         MOVE 16 TO RETURN-CODE
+012299         GO TO 2400-EXIT
+012300     END-IF.
+012302     WRITE CNT-RST-RECORD.
+012310     CLOSE RESTFILE.
+012320 2400-EXIT.
+012330     EXIT.
+012340******************************************************************
+012350*    2410-SAVE-ONE-CATEGORY
+012360******************************************************************
+012370 2410-SAVE-ONE-CATEGORY.
+012380     MOVE CNT-CAT-AREA-1(CNT-CAT-IDX)
+012390         TO CNT-RST-CAT-AREA-1(CNT-CAT-IDX).
+012400 2410-EXIT.
+012410     EXIT.
+012420******************************************************************
+012430*    2300-WRITE-EXCEPTION-RECORD - OVERFLOW CAP AUDIT TRAIL
+012440******************************************************************
+012450 2300-WRITE-EXCEPTION-RECORD.
+012460     MOVE CNT-RUN-DATE TO CNT-EXC-RUN-DATE.
+012470     MOVE CNT-RUN-TIME TO CNT-EXC-RUN-TIME.
+012480     MOVE CNT-CAT-CODE(CNT-CAT-IDX) TO CNT-EXC-CATEGORY.
+012490     MOVE CNT-CAT-AREA-1(CNT-CAT-IDX) TO CNT-EXC-RAW-COUNT.
+012500     MOVE CNT-CAT-AREA-3(CNT-CAT-IDX) TO CNT-EXC-CAPPED-COUNT.
+012510     WRITE CNT-EXC-RECORD.
+012520 2300-EXIT.
+012530     EXIT.
+012600******************************************************************
+012610*    9999-TERMINATE
+012620******************************************************************
+012630 9999-TERMINATE.
+012640     OPEN OUTPUT RESTFILE.
+012642     IF CNT-RESTFILE-STATUS NOT = "00"
+012644         DISPLAY "CNT100 - RESTFILE OPEN FAILED, STATUS = "
+012646             CNT-RESTFILE-STATUS
+012648         MOVE 16 TO RETURN-CODE
+012649         GO TO 9999-EXIT
+012650     END-IF.
+012651     CLOSE RESTFILE.
+012660     PERFORM 9300-RECONCILE-AREAS THRU 9300-EXIT.
+012670     SET CNT-CAT-IDX TO 1.
+012680     PERFORM 9100-WRITE-REPORT-DETAIL THRU 9100-EXIT
+012690         VARYING CNT-CAT-IDX FROM 1 BY 1
+012700         UNTIL CNT-CAT-IDX > CNT-CAT-COUNT.
+012710     PERFORM 9200-PUBLISH-VSAM-RECORD THRU 9200-EXIT.
+012720     CLOSE EXCFILE.
+012730     CLOSE ALRTFILE.
+012740     CLOSE RPTFILE.
+012750 9999-EXIT.
+012760     EXIT.
+012770******************************************************************
+012780*    9100-WRITE-REPORT-DETAIL - END-OF-RUN SUMMARY DETAIL LINE
+012790*                               FOR ONE CATEGORY
+012800******************************************************************
+012810 9100-WRITE-REPORT-DETAIL.
+012820     MOVE CNT-RUN-DATE TO CNT-RPT-RUN-DATE.
+012830     MOVE CNT-CAT-CODE(CNT-CAT-IDX) TO CNT-RPT-CATEGORY.
+012840     MOVE CNT-CAT-AREA-1(CNT-CAT-IDX) TO CNT-RPT-AREA-1.
+012850     MOVE CNT-CAT-AREA-2(CNT-CAT-IDX) TO CNT-RPT-AREA-2.
+012860     MOVE CNT-CAT-AREA-3(CNT-CAT-IDX) TO CNT-RPT-AREA-3.
+012870     MOVE CNT-RPT-DETAIL-LINE TO CNT-RPT-RECORD.
+012880     WRITE CNT-RPT-RECORD.
+012890 9100-EXIT.
+012900     EXIT.
+012910******************************************************************
+012920*    9200-PUBLISH-VSAM-RECORD - KEYED BY RUN DATE, ONE ENTRY
+012930*                               PER CATEGORY
+012940******************************************************************
+012950 9200-PUBLISH-VSAM-RECORD.
+012960     MOVE CNT-RUN-DATE TO CNT-VSAM-RUN-DATE.
+012970     SET CNT-CAT-IDX TO 1.
+012980     PERFORM 9210-FILL-VSAM-CATEGORY THRU 9210-EXIT
+012990         VARYING CNT-CAT-IDX FROM 1 BY 1
+013000         UNTIL CNT-CAT-IDX > CNT-CAT-COUNT.
+013010     OPEN I-O VSAMFILE.
+013012     IF CNT-VSAMFILE-STATUS NOT = "00"
+013014         DISPLAY "CNT100 - VSAMFILE OPEN FAILED, STATUS = "
+013016             CNT-VSAMFILE-STATUS
+013018         MOVE 16 TO RETURN-CODE
+013019         GO TO 9200-EXIT
+013020     END-IF.
+013030     WRITE CNT-VSAM-RECORD
+013040         INVALID KEY
+013050             REWRITE CNT-VSAM-RECORD
+013055     END-WRITE.
+013060     CLOSE VSAMFILE.
+013070 9200-EXIT.
+013080     EXIT.
+013090******************************************************************
+013100*    9210-FILL-VSAM-CATEGORY
+013110******************************************************************
+013120 9210-FILL-VSAM-CATEGORY.
+013130     MOVE CNT-CAT-CODE(CNT-CAT-IDX)
+013140         TO CNT-VSAM-CATEGORY(CNT-CAT-IDX).
+013150     MOVE CNT-CAT-AREA-2(CNT-CAT-IDX)
+013160         TO CNT-VSAM-AREA-2(CNT-CAT-IDX).
+013170     MOVE CNT-CAT-AREA-3(CNT-CAT-IDX)
+013180         TO CNT-VSAM-AREA-3(CNT-CAT-IDX).
+013190 9210-EXIT.
+013200     EXIT.
+013210******************************************************************
+013220*    9300-RECONCILE-AREAS - CROSS-CHECK CNT-CAT-AREA-2 /
+013230*                           CNT-CAT-AREA-3 AGAINST CNT-CAT-AREA-1
+013240*                           FOR EVERY CATEGORY, ACCOUNTING FOR
+013250*                           THE OVERFLOW CAP
+013260******************************************************************
+013270 9300-RECONCILE-AREAS.
+013280     SET CNT-CAT-IDX TO 1.
+013290     PERFORM 9310-RECONCILE-ONE-CATEGORY THRU 9310-EXIT
+013300         VARYING CNT-CAT-IDX FROM 1 BY 1
+013310         UNTIL CNT-CAT-IDX > CNT-CAT-COUNT.
+013320     IF CNT-RECON-BREAK
+013330         DISPLAY "CNT100 - RECONCILIATION BREAK - AREA-2/AREA-3"
+013340         MOVE 4 TO RETURN-CODE
+013350     END-IF.
+013360 9300-EXIT.
+013370     EXIT.
+013380******************************************************************
+013390*    9310-RECONCILE-ONE-CATEGORY
+013400******************************************************************
+013410 9310-RECONCILE-ONE-CATEGORY.
+013420     IF CNT-CAT-AREA-1(CNT-CAT-IDX) > CNT-ALERT-THRESHOLD
+013430         IF CNT-CAT-AREA-2(CNT-CAT-IDX)
+013440                 NOT = CNT-CAT-AREA-1(CNT-CAT-IDX)
+013450             MOVE "Y" TO CNT-RECON-SW
+013460         END-IF
+013470     END-IF.
+013480     IF CNT-CAT-AREA-1(CNT-CAT-IDX) > CNT-OVERFLOW-CAP
+013490         IF CNT-CAT-AREA-3(CNT-CAT-IDX) NOT = CNT-OVERFLOW-CAP
+013500             MOVE "Y" TO CNT-RECON-SW
+013510         END-IF
+013520     ELSE
+013530         IF CNT-CAT-AREA-3(CNT-CAT-IDX)
+013540                 NOT = CNT-CAT-AREA-1(CNT-CAT-IDX)
+013550             MOVE "Y" TO CNT-RECON-SW
+013560         END-IF
+013570     END-IF.
+013580 9310-EXIT.
+013590     EXIT.
